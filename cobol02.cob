@@ -1,93 +1,973 @@
-       >>SOURCE FORMAT FREE
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. cobol01.
-AUTHOR. asgr.
-DATE-WrITTEN. Dec 27 2023
-ENVIRONMENT DIVISION.
-
-DATA DIVISION.
-FILE SECTION.
-WORKING-STORAGE SECTION.
-01 SampleData PIC X(10) VALUE "Staff".
-01 JustLatters PIC AAA VALUE "ABC".
-01 JustNums PIC 9(4) VALUE 1234.
-01 SignedInt PIC S9(4) VALUE -1234.
-01 PayCheck PIC 9(4)V99 VALUE ZEROS.
-01 Customer.
-       02 Ident PIC 9(3).
-       02 CustName PIC X(20).
-       02 DateOfBirth.
-           03 MOB PIC 99.
-           03 DOB PIC 99.
-           03 YOB PIC 9(4).
-01 Num1 PIC 9 VALUE 5.
-01 Num2 PIC 9 VALUE 4.
-01 Num3 PIC 9 VALUE 3.
-01 Ans PIC S99V99 VALUE 0.
-01 Rem PIC 9V99. *> remainder
-
-PROCEDURE DIVISION.
-
-*> Group items
-MOVE "More Stuff" TO SampleData
-MOVE "123" TO SampleData
-MOVE 123 TO SampleData
-DISPLAY SampleData
-DISPLAY PayCheck
-MOVE "124asgr                12231990" TO Customer
-DISPLAY CustName
-DISPLAY MOB "/" DOB "/" YOB
-
-*> Figurative Constants
-MOVE ZEROS TO SampleData
-DISPLAY SampleData
-MOVE SPACE TO SampleData
-DISPLAY SampleData
-MOVE HIGH-VALUE TO SampleData
-DISPLAY SampleData
-MOVE LOW-VALUE TO SampleData
-DISPLAY SampleData
-MOVE QUOTE TO SampleData
-DISPLAY SampleData
-MOVE ALL "3" TO SampleData
-DISPLAY SampleData
-
-*> Math Functions
-ADD Num1 TO Num2 GIVING Ans
-DISPLAY Ans
-SUBTRACT Num1 FROM Num2 GIVING Ans
-DISPLAY Ans
-MULTIPLY Num1 BY Num2 GIVING Ans
-DISPLAY Ans
-DIVIDE Num1 INTO Num2 GIVING Ans
-DISPLAY Ans
-DIVIDE Num1 INTO Num2 GIVING Ans REMAINDER Rem
-DISPLAY Ans
-DISPLAY "REMAINDER " Rem
-
-*> Multiple varaibles
-ADD Num1, Num2 TO Num3 GIVING Ans
-DISPLAY Ans
-ADD Num1, Num2, Num3 GIVING Ans
-DISPLAY Ans
-
-*> Usining COMPUTE
-COMPUTE Ans = Num1 + Num2 + Num3
-DISPLAY Ans
-COMPUTE Ans = Num1 - Num2 - Num3
-DISPLAY Ans
-COMPUTE Ans = Num1 * Num2 * Num3
-DISPLAY Ans
-COMPUTE Ans = Num1 / Num2
-DISPLAY Ans
-COMPUTE Ans = Num1 ** Num2 *> power
-DISPLAY Ans
-COMPUTE Ans = Num1 + Num3 * Num2
-DISPLAY Ans
-COMPUTE Ans = (Num1 + Num3) * Num2
-DISPLAY Ans
-*> Round
-COMPUTE Ans ROUNDED = 3.0 + 2.005
-DISPLAY Ans
-
-STOP RUN.
+000010*----------------------------------------------------------------
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID. COBOL01.
+000040 AUTHOR. ASGR.
+000050 INSTALLATION. PAYROLL-SYSTEMS.
+000060 DATE-WRITTEN. DEC 27 2023.
+000070 DATE-COMPILED.
+000080*
+000090* MODIFICATION HISTORY
+000100* DATE       INIT  DESCRIPTION
+000110* 2023-12-27 ASG   ORIGINAL PROGRAM - COBOL SYNTAX DEMONSTRATION.
+000120* 2026-08-08 ASG   REPLACED HARDCODED CUSTOMER LITERAL WITH REAL
+000130*                  FILE I/O AGAINST THE CUSTOMER-MASTER FILE,
+000140*                  KEYED ON IDENT.  RECAST THE MAINLINE INTO A
+000150*                  NUMBERED-PARAGRAPH STRUCTURE TO SUPPORT IT.
+000160* 2026-08-08 ASG   ADDED PAYROLL CALCULATION AND A PAYROLL
+000170*                  REGISTER LISTING FOR EVERY CUSTOMER PROCESSED.
+000180* 2026-08-08 ASG   ADDED DATE-OF-BIRTH VALIDATION (MOB/DOB/YOB,
+000190*                  INCLUDING LEAP-YEAR FEBRUARY) WITH FAILING
+000200*                  RECORDS ROUTED TO AN EXCEPTION LISTING.
+000210* 2026-08-08 ASG   ADDED ON SIZE ERROR / DIVIDE-BY-ZERO CHECKS
+000220*                  AROUND ALL ARITHMETIC SO A BAD VALUE REJECTS
+000230*                  TO THE EXCEPTION LISTING INSTEAD OF ABENDING
+000240*                  THE RUN.  EXCEPTION LISTING NOW CARRIES A
+000250*                  FIELD NAME AND REASON CODE PER REJECT.
+000260* 2026-08-08 ASG   ADDED CHECKPOINT/RESTART SUPPORT - THE IDENT
+000270*                  OF THE LAST CUSTOMER SUCCESSFULLY PROCESSED
+000280*                  IS KEPT ON CHKPFILE SO A RESUBMIT OF THE JCL
+000290*                  IN JCL/COBOL01J.JCL RESUMES PARTWAY THROUGH
+000300*                  THE CUSTOMER-MASTER FILE RATHER THAN FROM THE
+000310*                  TOP.
+000320* 2026-08-08 ASG   REPLACED ALL DISPLAY OUTPUT WITH A PROPER
+000330*                  PRINT FILE (PRTFILE) - PAGE HEADINGS, A RUN
+000340*                  DATE, AND 01-LEVEL REPORT-LINE LAYOUTS FOR
+000350*                  EVERY SECTION OF THE REPORT.
+000360* 2026-08-08 ASG   WIDENED IDENT TO A 6-DIGIT NUMBER PLUS A
+000370*                  SELF-CHECKING DIGIT (MODULUS 10, ALTERNATING
+000380*                  2-1 WEIGHTS) SO A TRANSPOSED-DIGIT INTAKE
+000390*                  ERROR REJECTS TO THE EXCEPTION LISTING INSTEAD
+000400*                  OF FILING UNDER THE WRONG CUSTOMER.
+000410* 2026-08-08 ASG   ADDED A DUPLICATE-IDENT CHECK FOR THE RUN - AN
+000420*                  IN-MEMORY TABLE OF IDENTS ALREADY SEEN THIS
+000430*                  RUN CATCHES A REPEATED IDENT AND REJECTS THE
+000440*                  SECOND-AND-LATER RECORD TO THE EXCEPTION
+000450*                  LISTING INSTEAD OF LETTING IT OVERWRITE THE
+000460*                  FIRST CUSTOMER IN DOWNSTREAM PROCESSING.
+000470* 2026-08-08 ASG   ADDED A ROUNDING RECONCILIATION TOTAL - EACH
+000480*                  ROUNDED PAYCHECK IS COMPARED TO ITS EXACT
+000490*                  UNROUNDED VALUE AND THE DIFFERENCE ACCUMULATED
+000500*                  AND PRINTED AT THE END OF THE PAYROLL REGISTER
+000510*                  SO THE RUN CAN BE RECONCILED TO THE PENNY.
+000520* 2026-08-08 ASG   ADDED A RUN-MODE CONTROL CARD (SYSIN) AND A
+000530*                  YEAR-END SUMMARY MODE - RUN-MODE=SUMMARY SKIPS
+000540*                  THE DETAIL PAYROLL REGISTER AND INSTEAD PRINTS
+000550*                  PAYCHECK TOTALS BUCKETED BY AGE BAND, DERIVED
+000560*                  FROM YOB AND THE RUN DATE.
+000561* 2026-08-09 ASG   DROPPED THE ORIGINAL GROUP-ITEM/FIGURATIVE-
+000562*                  CONSTANT AND ARITHMETIC SYNTAX-DEMONSTRATION
+000563*                  PARAGRAPHS (1500, 1950, 1975, 1980, 8000, 4100)
+000564*                  NOW THAT THE PRINT-FILE CARRIES A REAL PAYROLL
+000565*                  REGISTER/EXCEPTION REPORT - THEY WERE WRITING
+000566*                  NON-PRINTABLE FIGURATIVE-CONSTANT BYTES AND
+000567*                  CANNED ARITHMETIC ONTO THE SAME REPORT HANDED
+000568*                  TO AN AUDITOR.  ALSO DROPPED THE RAW CUSTNAME /
+000569*                  MOB-DOB-YOB LINES 2100 WROTE AHEAD OF THE
+000571*                  PAYROLL DETAIL LINE - CUSTNAME IS ALREADY ON
+000572*                  THE DETAIL LINE AND THE EXTRA LINES WERE
+000573*                  PRINTING IN SUMMARY MODE TOO.
+000574*----------------------------------------------------------------
+000580 ENVIRONMENT DIVISION.
+000590 CONFIGURATION SECTION.
+000600 SOURCE-COMPUTER. IBM-370.
+000610 OBJECT-COMPUTER. IBM-370.
+000620 INPUT-OUTPUT SECTION.
+000630 FILE-CONTROL.
+000640     SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMSTR"
+000650         ORGANIZATION IS INDEXED
+000660         ACCESS MODE IS DYNAMIC
+000670         RECORD KEY IS CM-IDENT
+000680         FILE STATUS IS WS-CM-FILE-STATUS.
+000690     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPFILE"
+000700         ORGANIZATION IS INDEXED
+000710         ACCESS MODE IS DYNAMIC
+000720         RECORD KEY IS CHKP-CONTROL-KEY
+000730         FILE STATUS IS WS-CHKP-FILE-STATUS.
+000740     SELECT PRINT-FILE ASSIGN TO "PRTFILE"
+000750         ORGANIZATION IS SEQUENTIAL
+000760         FILE STATUS IS WS-PRT-FILE-STATUS.
+000770     SELECT CONTROL-CARD-FILE ASSIGN TO "SYSIN"
+000780         ORGANIZATION IS SEQUENTIAL
+000790         FILE STATUS IS WS-CTL-FILE-STATUS.
+000800*
+000810 DATA DIVISION.
+000820 FILE SECTION.
+000830 FD  CUSTOMER-MASTER-FILE
+000840         LABEL RECORDS ARE STANDARD.
+000850     COPY CUSTREC.
+000860 FD  CHECKPOINT-FILE
+000870         LABEL RECORDS ARE STANDARD.
+000880     COPY CHKPREC.
+000890 FD  PRINT-FILE
+000900         RECORD CONTAINS 132 CHARACTERS
+000910         LABEL RECORDS ARE OMITTED.
+000920 01  PRINT-LINE                  PIC X(132).
+000930 FD  CONTROL-CARD-FILE
+000940         RECORD CONTAINS 80 CHARACTERS
+000950         LABEL RECORDS ARE OMITTED.
+000960 01  CONTROL-CARD-RECORD         PIC X(80).
+000970*
+000980 WORKING-STORAGE SECTION.
+000990* ---------------------------------------------------------------
+001000* ORIGINAL SYNTAX-DEMONSTRATION ITEMS
+001010* ---------------------------------------------------------------
+001030 01  JustLatters PIC AAA VALUE "ABC".
+001040 01  JustNums PIC 9(4) VALUE 1234.
+001050 01  SignedInt PIC S9(4) VALUE -1234.
+001060 01  PayCheck PIC 9(4)V99 VALUE ZEROS.
+001070 01  Customer.
+001080     02  Ident.
+001090         03  Ident-Number PIC 9(06).
+001100         03  Ident-Check-Digit PIC 9(01).
+001110     02  CustName PIC X(20).
+001120     02  DateOfBirth.
+001130         03  MOB PIC 99.
+001140         03  DOB PIC 99.
+001150         03  YOB PIC 9(4).
+001160     02  HoursWorked PIC 9(03)V99.
+001170     02  PayRate PIC 9(03)V99.
+001240*
+001250* ---------------------------------------------------------------
+001260* CUSTOMER-MASTER FILE I/O CONTROLS
+001270* ---------------------------------------------------------------
+001280 77  WS-CM-FILE-STATUS        PIC X(02) VALUE SPACES.
+001290 77  WS-CHKP-FILE-STATUS      PIC X(02) VALUE SPACES.
+001300 01  WS-SWITCHES.
+001310     02  WS-CM-EOF-SWITCH        PIC X(01) VALUE "N".
+001320         88  CM-END-OF-FILE           VALUE "Y".
+001330         88  CM-NOT-END-OF-FILE       VALUE "N".
+001340*
+001350* ---------------------------------------------------------------
+001360* CHECKPOINT/RESTART CONTROLS
+001370* ---------------------------------------------------------------
+001380 01  WS-CHKP-WORK-FIELDS.
+001390     02  WS-RESTARTED-RUN-SWITCH  PIC X(01) VALUE "N".
+001400         88  THIS-IS-A-RESTARTED-RUN  VALUE "Y".
+001410*
+001420* ---------------------------------------------------------------
+001430* RUN-MODE CONTROL CARD (SYSIN) - RUN-MODE=DETAIL GIVES THE
+001440* NORMAL PER-CUSTOMER PAYROLL REGISTER, RUN-MODE=SUMMARY GIVES
+001450* THE YEAR-END AGE-BANDED PAYCHECK SUMMARY INSTEAD.  ANY OTHER
+001460* CARD, OR A MISSING ONE, DEFAULTS TO DETAIL.
+001470* ---------------------------------------------------------------
+001480 77  WS-CTL-FILE-STATUS       PIC X(02) VALUE SPACES.
+001490 01  WS-RUN-MODE-SWITCHES.
+001500     02  WS-RUN-MODE-SWITCH      PIC X(01) VALUE "D".
+001510         88  RUN-MODE-IS-DETAIL      VALUE "D".
+001520         88  RUN-MODE-IS-SUMMARY     VALUE "S".
+001530*
+001540* ---------------------------------------------------------------
+001550* PRINT-FILE CONTROLS AND REPORT-LINE LAYOUTS
+001560* ---------------------------------------------------------------
+001570 77  WS-PRT-FILE-STATUS       PIC X(02) VALUE SPACES.
+001580 01  WS-PRT-CONTROLS.
+001590     02  WS-RUN-DATE              PIC X(08).
+001600     02  WS-PAGE-NUMBER           PIC 9(03) VALUE ZEROS.
+001610     02  WS-LINE-COUNT            PIC 9(03) VALUE ZEROS.
+001620     02  WS-MAX-LINES-PER-PAGE    PIC 9(03) VALUE 55.
+001640 01  WS-REPORT-PAGE-HEADING-1.
+001650     02  FILLER             PIC X(20) VALUE "COBOL01 PAYROLL RUN".
+001660     02  FILLER             PIC X(10) VALUE SPACES.
+001670     02  FILLER             PIC X(10) VALUE "RUN DATE: ".
+001680     02  PRT-HDG-RUN-DATE   PIC X(10).
+001690     02  FILLER             PIC X(10) VALUE SPACES.
+001700     02  FILLER             PIC X(06) VALUE "PAGE: ".
+001710     02  PRT-HDG-PAGE-NO    PIC ZZ9.
+001720     02  FILLER             PIC X(03) VALUE SPACES.
+001730     02  PRT-HDG-RESTART-FLAG PIC X(17) VALUE SPACES.
+001740     02  FILLER             PIC X(43) VALUE SPACES.
+001750 01  WS-PAYROLL-HEADING-LINE.
+001760     02  FILLER             PIC X(12) VALUE "IDENT".
+001770     02  FILLER             PIC X(22) VALUE "CUST-NAME".
+001780     02  FILLER             PIC X(10) VALUE "PAYCHECK".
+001790     02  FILLER             PIC X(88) VALUE SPACES.
+001800 01  WS-PAYROLL-DETAIL-LINE.
+001810     02  PRT-D-IDENT        PIC 9(07).
+001820     02  FILLER             PIC X(05) VALUE SPACES.
+001830     02  PRT-D-CUSTNAME     PIC X(20).
+001840     02  FILLER             PIC X(02) VALUE SPACES.
+001850     02  PRT-D-PAYCHECK     PIC ZZZ9.99.
+001860     02  FILLER             PIC X(91) VALUE SPACES.
+001870 01  WS-EXCEPTION-HEADING-LINE.
+001880     02  FILLER             PIC X(12) VALUE "IDENT".
+001890     02  FILLER             PIC X(18) VALUE "FIELD".
+001900     02  FILLER             PIC X(08) VALUE "CODE".
+001910     02  FILLER             PIC X(40) VALUE "REASON".
+001920     02  FILLER             PIC X(54) VALUE SPACES.
+001930 01  WS-EXCEPTION-DETAIL-LINE.
+001940     02  PRT-E-IDENT        PIC 9(07).
+001950     02  FILLER             PIC X(05) VALUE SPACES.
+001960     02  PRT-E-FIELD        PIC X(15).
+001970     02  FILLER             PIC X(03) VALUE SPACES.
+001980     02  PRT-E-CODE         PIC X(04).
+001990     02  FILLER             PIC X(04) VALUE SPACES.
+002000     02  PRT-E-REASON       PIC X(40).
+002010     02  FILLER             PIC X(54) VALUE SPACES.
+002020 01  WS-ROUNDING-RECONCILIATION-LINE.
+002030     02  FILLER             PIC X(30) VALUE
+002040             "ROUNDING RECONCILIATION TOTAL".
+002050     02  FILLER             PIC X(02) VALUE SPACES.
+002060     02  PRT-R-TOTAL        PIC -(06)9.9999.
+002070     02  FILLER             PIC X(88) VALUE SPACES.
+002080 01  WS-AGE-BAND-SUMMARY-HEADING-LINE.
+002090     02  FILLER             PIC X(14) VALUE "AGE BAND".
+002100     02  FILLER             PIC X(10) VALUE "COUNT".
+002110     02  FILLER             PIC X(14) VALUE "TOTAL PAYCHECK".
+002120     02  FILLER             PIC X(94) VALUE SPACES.
+002130 01  WS-AGE-BAND-DETAIL-LINE.
+002140     02  PRT-AB-LABEL       PIC X(14).
+002150     02  PRT-AB-COUNT       PIC ZZZZ9.
+002160     02  FILLER             PIC X(05) VALUE SPACES.
+002170     02  PRT-AB-TOTAL       PIC ZZZZZZ9.99.
+002180     02  FILLER             PIC X(98) VALUE SPACES.
+002190 01  WS-GENERIC-LINE          PIC X(132) VALUE SPACES.
+002200*
+002210* ---------------------------------------------------------------
+002220* PAYROLL CALCULATION FIELDS
+002230* HOURSWORKED/PAYRATE COME FROM THE CUSTOMER-MASTER RECORD ITSELF
+002240* (CM-HOURS-WORKED/CM-PAY-RATE), NOT FROM A RUN-WIDE CONSTANT, SO
+002250* PAYCHECK IS GENUINELY PER-CUSTOMER.
+002260* ---------------------------------------------------------------
+002270 01  WS-PAYROLL-FIELDS.
+002280     02  WS-PAYCHECK-EXACT        PIC 9(05)V9999.
+002290     02  WS-PAYCHECK-ROUND-DIFF   PIC S9(05)V9999.
+002300 01  WS-ROUNDING-RECONCILIATION.
+002310     02  WS-ROUNDING-TOTAL        PIC S9(07)V9999 VALUE ZEROS.
+002320*
+002330* ---------------------------------------------------------------
+002340* IDENT CHECK-DIGIT VALIDATION FIELDS
+002350* CHECK DIGIT IS PROVED BY A MODULUS-10 SUM OF THE SIX IDENT
+002360* DIGITS WEIGHTED ALTERNATELY BY 2 AND 1, LEFTMOST (HIGH-ORDER)
+002370* DIGIT FIRST, POSITIONALLY MATCHING WS-IDENT-DIGIT-TABLE AGAINST
+002380* WS-IDENT-WEIGHT-TABLE ONE FOR ONE - A TRANSPOSED PAIR OF
+002390* ADJACENT DIGITS ALMOST ALWAYS CHANGES THE WEIGHTED SUM AND SO
+002400* IS CAUGHT HERE.  ANY INTAKE PROCESS THAT ASSIGNS THE CHECK
+002410* DIGIT MUST USE THIS SAME LEFTMOST-FIRST WEIGHTING OR ITS
+002420* RECORDS WILL BE REJECTED HERE AS MISMATCHES.
+002430* ---------------------------------------------------------------
+002440 01  WS-IDENT-CHECK-FIELDS.
+002450     02  WS-IDENT-CHECK-VALID-SWITCH PIC X(01) VALUE "Y".
+002460         88  IDENT-CHECK-DIGIT-VALID    VALUE "Y".
+002470         88  IDENT-CHECK-DIGIT-INVALID  VALUE "N".
+002480     02  WS-IDENT-NUMBER-WORK      PIC 9(06).
+002490     02  WS-IDENT-DIGIT-TABLE REDEFINES WS-IDENT-NUMBER-WORK.
+002500         03  WS-IDENT-DIGIT PIC 9 OCCURS 6 TIMES.
+002510     02  WS-IDENT-WEIGHT-TABLE.
+002520         03  FILLER PIC 9 VALUE 2.
+002530         03  FILLER PIC 9 VALUE 1.
+002540         03  FILLER PIC 9 VALUE 2.
+002550         03  FILLER PIC 9 VALUE 1.
+002560         03  FILLER PIC 9 VALUE 2.
+002570         03  FILLER PIC 9 VALUE 1.
+002580     02  WS-IDENT-WEIGHTS REDEFINES WS-IDENT-WEIGHT-TABLE.
+002590         03  WS-IDENT-WEIGHT PIC 9 OCCURS 6 TIMES.
+002600     02  WS-IDENT-SUBSCRIPT        PIC 9(01).
+002610     02  WS-IDENT-DIGIT-PRODUCT    PIC 9(02).
+002620     02  WS-IDENT-WEIGHTED-SUM     PIC 9(03).
+002630     02  WS-IDENT-CHECK-QUOTIENT   PIC 9(02).
+002640     02  WS-IDENT-COMPUTED-CHECK-DIGIT PIC 9(01).
+002650*
+002660* ---------------------------------------------------------------
+002670* DUPLICATE-IDENT DETECTION FOR THE RUN
+002680* AN IN-MEMORY TABLE OF EVERY IDENT FULLY AND SUCCESSFULLY
+002690* PROCESSED THIS RUN, SEARCHED BEFORE A CUSTOMER IS PROCESSED SO
+002700* A REPEATED IDENT IS CAUGHT INSTEAD OF OVERWRITING THE FIRST.
+002710* ---------------------------------------------------------------
+002720 77  WS-SEEN-IDENT-MAX          PIC 9(04) VALUE 9999.
+002730 01  WS-SEEN-IDENT-TABLE.
+002740     02  WS-SEEN-IDENT-COUNT      PIC 9(04) VALUE ZEROS.
+002750     02  WS-SEEN-IDENT-ENTRY PIC 9(07)
+002760             OCCURS 0 TO 9999 TIMES
+002770             DEPENDING ON WS-SEEN-IDENT-COUNT
+002780             INDEXED BY WS-SEEN-IDENT-INDEX.
+002790 01  WS-DUPLICATE-SWITCHES.
+002800     02  WS-IDENT-DUPLICATE-SWITCH PIC X(01) VALUE "N".
+002810         88  IDENT-IS-DUPLICATE       VALUE "Y".
+002820         88  IDENT-IS-NOT-DUPLICATE   VALUE "N".
+002830     02  WS-IDENT-TABLE-FULL-SWITCH PIC X(01) VALUE "N".
+002840         88  IDENT-TABLE-IS-FULL      VALUE "Y".
+002850         88  IDENT-TABLE-IS-NOT-FULL  VALUE "N".
+002860*
+002870* ---------------------------------------------------------------
+002880* DATE-OF-BIRTH VALIDATION AND EXCEPTION-LISTING FIELDS
+002890* ---------------------------------------------------------------
+002900 01  WS-DOB-VALIDATION.
+002910     02  WS-DOB-VALID-SWITCH      PIC X(01) VALUE "Y".
+002920         88  DOB-IS-VALID             VALUE "Y".
+002930         88  DOB-IS-INVALID           VALUE "N".
+002940     02  WS-LEAP-YEAR-SWITCH      PIC X(01) VALUE "N".
+002950         88  IS-LEAP-YEAR             VALUE "Y".
+002960         88  IS-NOT-LEAP-YEAR         VALUE "N".
+002970     02  WS-LEAP-CALC-QUOTIENT    PIC 9(04).
+002980     02  WS-LEAP-CALC-REM-400     PIC 9(04).
+002990     02  WS-LEAP-CALC-REM-100     PIC 9(04).
+003000     02  WS-LEAP-CALC-REM-4       PIC 9(04).
+003010     02  WS-EXCEPTION-IDENT-DISPLAY PIC 9(07) VALUE ZEROS.
+003020     02  WS-EXCEPTION-FIELD       PIC X(15) VALUE SPACES.
+003030     02  WS-EXCEPTION-CODE        PIC X(04) VALUE SPACES.
+003040     02  WS-EXCEPTION-REASON      PIC X(40) VALUE SPACES.
+003050 01  WS-ARITH-SWITCHES.
+003060     02  WS-PAYROLL-OK-SWITCH     PIC X(01) VALUE "Y".
+003070         88  PAYROLL-COMPUTE-OK       VALUE "Y".
+003080         88  PAYROLL-COMPUTE-FAILED   VALUE "N".
+003090 01  WS-DAYS-IN-MONTH-TABLE.
+003100     02  FILLER PIC 9(02) VALUE 31.
+003110     02  FILLER PIC 9(02) VALUE 28.
+003120     02  FILLER PIC 9(02) VALUE 31.
+003130     02  FILLER PIC 9(02) VALUE 30.
+003140     02  FILLER PIC 9(02) VALUE 31.
+003150     02  FILLER PIC 9(02) VALUE 30.
+003160     02  FILLER PIC 9(02) VALUE 31.
+003170     02  FILLER PIC 9(02) VALUE 31.
+003180     02  FILLER PIC 9(02) VALUE 30.
+003190     02  FILLER PIC 9(02) VALUE 31.
+003200     02  FILLER PIC 9(02) VALUE 30.
+003210     02  FILLER PIC 9(02) VALUE 31.
+003220 01  WS-DAYS-IN-MONTH REDEFINES WS-DAYS-IN-MONTH-TABLE.
+003230     02  WS-DAYS-IN-MONTH-ENTRY   PIC 9(02) OCCURS 12 TIMES.
+003240*
+003250* ---------------------------------------------------------------
+003260* YEAR-END AGE-BANDED PAYCHECK SUMMARY FIELDS (RUN-MODE=SUMMARY)
+003270* ---------------------------------------------------------------
+003280 01  WS-CURRENT-YEAR             PIC 9(04).
+003290 01  WS-CUSTOMER-AGE             PIC S9(03).
+003300 01  WS-AGE-BAND-SUBSCRIPT       PIC 9(01).
+003310 01  WS-AGE-BAND-LABEL-TABLE.
+003320     02  FILLER PIC X(14) VALUE "UNDER 30".
+003330     02  FILLER PIC X(14) VALUE "30-39".
+003340     02  FILLER PIC X(14) VALUE "40-49".
+003350     02  FILLER PIC X(14) VALUE "50-59".
+003360     02  FILLER PIC X(14) VALUE "60 AND OVER".
+003370 01  WS-AGE-BAND-LABELS REDEFINES WS-AGE-BAND-LABEL-TABLE.
+003380     02  WS-AGE-BAND-LABEL PIC X(14) OCCURS 5 TIMES.
+003390 01  WS-AGE-BAND-ACCUMULATORS.
+003400     02  WS-AGE-BAND-COUNT PIC 9(05) OCCURS 5 TIMES.
+003410     02  WS-AGE-BAND-TOTAL PIC S9(07)V99 OCCURS 5 TIMES.
+003420*
+003430 PROCEDURE DIVISION.
+003440* ---------------------------------------------------------------
+003450* 0000-MAIN-LOGIC
+003460* OVERALL DRIVER FOR THE RUN.  1000-INITIALIZE ALREADY WRITES THE
+003461* FIRST PAGE HEADING (AND ITS COLUMN HEADING(S)) VIA
+003462* 1650-WRITE-PAGE-HEADING, AND EVERY SUBSEQUENT PAGE GETS THE
+003463* SAME TREATMENT AUTOMATICALLY THROUGH 1660-CHECK-PAGE-BREAK, SO
+003464* THIS PARAGRAPH DOES NOT REPEAT THAT LOGIC.
+003470* ---------------------------------------------------------------
+003480 0000-MAIN-LOGIC.
+003490     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+003500     PERFORM 2000-PROCESS-CUSTOMERS THRU 2000-EXIT
+003510     PERFORM 3900-WRITE-ROUNDING-RECONCILIATION THRU 3900-EXIT
+003520     IF RUN-MODE-IS-SUMMARY
+003530         PERFORM 3950-WRITE-AGE-BAND-SUMMARY THRU 3950-EXIT
+003540     END-IF
+003640     PERFORM 9000-TERMINATE THRU 9000-EXIT
+003650     STOP RUN.
+003660*
+003670* ---------------------------------------------------------------
+003680* 1000-INITIALIZE
+003690* OPENS THE FILES USED BY THE RUN.  PRINT-FILE IS FATAL IF IT
+003700* WILL NOT OPEN - WITH NO REPORT DESTINATION THERE IS NOWHERE
+003710* TO ROUTE EVEN AN ERROR MESSAGE, SO THE STEP ABENDS IMMEDIATELY
+003720* WITH A NONZERO RETURN CODE RATHER THAN CONTINUING.
+003730* ---------------------------------------------------------------
+003740 1000-INITIALIZE.
+003750     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+003760     MOVE WS-RUN-DATE (1:4) TO WS-CURRENT-YEAR
+003770     MOVE ZEROS TO WS-PAGE-NUMBER
+003780     MOVE ZEROS TO WS-LINE-COUNT
+003790     INITIALIZE WS-AGE-BAND-ACCUMULATORS
+003800     PERFORM 1050-READ-CONTROL-CARD THRU 1050-EXIT
+003810     OPEN OUTPUT PRINT-FILE
+003820     IF WS-PRT-FILE-STATUS NOT = "00"
+003830         DISPLAY "COBOL01 - UNABLE TO OPEN PRINT-FILE, STATUS = "
+003840             WS-PRT-FILE-STATUS
+003850         MOVE 16 TO RETURN-CODE
+003860         STOP RUN
+003870     END-IF
+003880     OPEN INPUT CUSTOMER-MASTER-FILE
+003890     IF WS-CM-FILE-STATUS NOT = "00"
+003900         MOVE SPACES TO WS-GENERIC-LINE
+003910         STRING "COBOL01 - UNABLE TO OPEN CUSTOMER-MASTER-FILE, "
+003920             "STATUS = " WS-CM-FILE-STATUS
+003930             DELIMITED BY SIZE INTO WS-GENERIC-LINE
+003940         PERFORM 1900-WRITE-GENERIC-LINE THRU 1900-EXIT
+003950         MOVE "Y" TO WS-CM-EOF-SWITCH
+003960     END-IF
+003970     PERFORM 1650-WRITE-PAGE-HEADING THRU 1650-EXIT
+003980     PERFORM 1100-OPEN-CHECKPOINT-FILE THRU 1100-EXIT
+003990     PERFORM 1200-RESTART-IF-NEEDED THRU 1200-EXIT.
+004000 1000-EXIT.
+004010     EXIT.
+004020*
+004030* ---------------------------------------------------------------
+004040* 1050-READ-CONTROL-CARD
+004050* READS THE ONE-CARD SYSIN RUN-MODE CONTROL CARD, IF PRESENT.
+004060* RUN-MODE=SUMMARY SWITCHES THE RUN TO THE YEAR-END AGE-BANDED
+004070* PAYCHECK SUMMARY; ANY OTHER CARD, OR NO CARD AT ALL, LEAVES
+004080* THE RUN IN THE NORMAL DETAIL PAYROLL REGISTER MODE.
+004090* ---------------------------------------------------------------
+004100 1050-READ-CONTROL-CARD.
+004110     SET RUN-MODE-IS-DETAIL TO TRUE
+004120     OPEN INPUT CONTROL-CARD-FILE
+004130     IF WS-CTL-FILE-STATUS = "00"
+004140         READ CONTROL-CARD-FILE
+004150             AT END
+004160                 CONTINUE
+004170             NOT AT END
+004180                 IF CONTROL-CARD-RECORD (1:9) = "RUN-MODE="
+004190                     IF CONTROL-CARD-RECORD (10:7) = "SUMMARY"
+004200                         SET RUN-MODE-IS-SUMMARY TO TRUE
+004210                     END-IF
+004220                 END-IF
+004230         END-READ
+004240         CLOSE CONTROL-CARD-FILE
+004250     END-IF.
+004260 1050-EXIT.
+004270     EXIT.
+004280*
+004290* ---------------------------------------------------------------
+004300* 1100-OPEN-CHECKPOINT-FILE
+004310* OPENS CHKPFILE FOR UPDATE.  IF CHKPFILE ITSELF HAS NEVER BEEN
+004320* ALLOCATED (NO DEFINE CLUSTER HAS EVER RUN AGAINST IT), CREATES
+004330* IT EMPTY FIRST.  THE SHIPPED JCL ALWAYS RUNS IDCAMS DEFINE
+004340* CLUSTER AHEAD OF THIS STEP, SO THE CONTROL RECORD ITSELF IS
+004350* SEEDED BY 1200-RESTART-IF-NEEDED BELOW, NOT HERE.
+004360* ---------------------------------------------------------------
+004370 1100-OPEN-CHECKPOINT-FILE.
+004380     OPEN I-O CHECKPOINT-FILE
+004390     IF WS-CHKP-FILE-STATUS = "35"
+004400         OPEN OUTPUT CHECKPOINT-FILE
+004410         CLOSE CHECKPOINT-FILE
+004420         OPEN I-O CHECKPOINT-FILE
+004430     END-IF.
+004440 1100-EXIT.
+004450     EXIT.
+004460*
+004470* ---------------------------------------------------------------
+004480* 1200-RESTART-IF-NEEDED
+004490* READS THE CHECKPOINT CONTROL RECORD.  IF THIS IS THE FIRST RUN
+004500* EVER AGAINST THIS CHKPFILE THE KEYED READ FINDS NOTHING (THE
+004510* RECORD DOES NOT EXIST YET EVEN THOUGH THE EMPTY KSDS ITSELF WAS
+004520* PRE-ALLOCATED BY JCL), SO 1250 SEEDS IT BEFORE CONTINUING.
+004530* OTHERWISE, IF THE RECORD SHOWS A CUSTOMER WAS SUCCESSFULLY
+004540* PROCESSED ON A PRIOR RUN, POSITIONS THE CUSTOMER-MASTER FILE
+004550* JUST PAST THAT IDENT SO THIS RUN PICKS UP WHERE THE LAST ONE
+004560* LEFT OFF.
+004570* ---------------------------------------------------------------
+004580 1200-RESTART-IF-NEEDED.
+004590     MOVE "1" TO CHKP-CONTROL-KEY
+004600     READ CHECKPOINT-FILE
+004610         INVALID KEY
+004620             PERFORM 1250-SEED-CHECKPOINT-RECORD THRU 1250-EXIT
+004630     END-READ
+004640     IF CHKP-LAST-IDENT > 0
+004650         SET THIS-IS-A-RESTARTED-RUN TO TRUE
+004660         MOVE CHKP-LAST-IDENT TO CM-IDENT
+004670         START CUSTOMER-MASTER-FILE KEY GREATER THAN CM-IDENT
+004680         MOVE SPACES TO WS-GENERIC-LINE
+004690         STRING "COBOL01 - RESTARTING AFTER IDENT "
+004700             CHKP-LAST-IDENT
+004710             DELIMITED BY SIZE INTO WS-GENERIC-LINE
+004720         PERFORM 1900-WRITE-GENERIC-LINE THRU 1900-EXIT
+004730     END-IF.
+004740 1200-EXIT.
+004750     EXIT.
+004760*
+004770* ---------------------------------------------------------------
+004780* 1250-SEED-CHECKPOINT-RECORD
+004790* WRITES THE ONE CHECKPOINT CONTROL RECORD (KEY "1", IDENT ZERO,
+004800* MEANING NO RESTART POSITION YET) THE FIRST TIME 1200 FINDS IT
+004810* MISSING FROM AN OTHERWISE-ALLOCATED CHKPFILE.
+004820* ---------------------------------------------------------------
+004830 1250-SEED-CHECKPOINT-RECORD.
+004840     MOVE "1" TO CHKP-CONTROL-KEY
+004850     MOVE ZEROS TO CHKP-LAST-IDENT
+004860     MOVE SPACES TO CHKP-RUN-DATE CHKP-RUN-TIME
+004870     WRITE CHKP-CONTROL-RECORD
+004880         INVALID KEY
+004890             DISPLAY "COBOL01 - UNABLE TO SEED CHECKPOINT RECORD"
+004900     END-WRITE.
+004910 1250-EXIT.
+004920     EXIT.
+004710*
+005010* ---------------------------------------------------------------
+005020* 1600-PAYROLL-REGISTER-HEADING
+005030* WRITES THE HEADING FOR THE PAYROLL REGISTER.
+005040* ---------------------------------------------------------------
+005050 1600-PAYROLL-REGISTER-HEADING.
+005060     WRITE PRINT-LINE FROM WS-PAYROLL-HEADING-LINE
+005070         AFTER ADVANCING 2 LINES
+005080     ADD 2 TO WS-LINE-COUNT.
+005090 1600-EXIT.
+005100     EXIT.
+005110*
+005120* ---------------------------------------------------------------
+005130* 1700-EXCEPTION-HEADING
+005140* WRITES THE HEADING FOR THE EXCEPTION LISTING.
+005150* ---------------------------------------------------------------
+005160 1700-EXCEPTION-HEADING.
+005170     WRITE PRINT-LINE FROM WS-EXCEPTION-HEADING-LINE
+005180         AFTER ADVANCING 2 LINES
+005190     ADD 2 TO WS-LINE-COUNT.
+005200 1700-EXIT.
+005210     EXIT.
+005220*
+005230* ---------------------------------------------------------------
+005240* 1750-AGE-BAND-SUMMARY-HEADING
+005250* WRITES THE HEADING FOR THE YEAR-END AGE-BANDED PAYCHECK
+005260* SUMMARY, USED IN PLACE OF 1600 WHEN RUN-MODE=SUMMARY.
+005270* ---------------------------------------------------------------
+005280 1750-AGE-BAND-SUMMARY-HEADING.
+005290     WRITE PRINT-LINE FROM WS-AGE-BAND-SUMMARY-HEADING-LINE
+005300         AFTER ADVANCING 2 LINES
+005310     ADD 2 TO WS-LINE-COUNT.
+005320 1750-EXIT.
+005330     EXIT.
+005340*
+005350* ---------------------------------------------------------------
+005360* 1650-WRITE-PAGE-HEADING
+005370* STARTS A NEW PAGE OF THE REPORT WITH THE RUN DATE AND PAGE
+005380* NUMBER, FOLLOWED BY THE COLUMN HEADING(S) FOR WHICHEVER REPORT
+005390* THIS RUN-MODE PRODUCES.  CALLED AT START-UP AND AGAIN BY
+005400* 1660-CHECK-PAGE-BREAK WHENEVER THE CURRENT PAGE FILLS UP, SO
+005410* EVERY PAGE OF A MULTI-PAGE RUN CARRIES ITS OWN COLUMN HEADINGS,
+005420* NOT JUST PAGE ONE.  ONCE 1200-RESTART-IF-NEEDED HAS SET
+005430* THIS-IS-A-RESTARTED-RUN, EVERY PAGE FROM THAT POINT ON CARRIES
+005440* A RESTART FLAG IN THE HEADING (THE FIRST PAGE OF A RESTARTED
+005450* RUN ALREADY CARRIES THE MORE DETAILED "RESTARTING AFTER IDENT"
+005451* LINE WRITTEN BY 1200).
+005452* ---------------------------------------------------------------
+005453 1650-WRITE-PAGE-HEADING.
+005454     ADD 1 TO WS-PAGE-NUMBER
+005455     MOVE WS-RUN-DATE TO PRT-HDG-RUN-DATE
+005456     MOVE WS-PAGE-NUMBER TO PRT-HDG-PAGE-NO
+005457     IF THIS-IS-A-RESTARTED-RUN
+005458         MOVE "(RESTARTED RUN)" TO PRT-HDG-RESTART-FLAG
+005459     ELSE
+005460         MOVE SPACES TO PRT-HDG-RESTART-FLAG
+005461     END-IF
+005462     WRITE PRINT-LINE FROM WS-REPORT-PAGE-HEADING-1
+005463         AFTER ADVANCING PAGE
+005464     MOVE ZEROS TO WS-LINE-COUNT
+005465     IF RUN-MODE-IS-SUMMARY
+005466         PERFORM 1750-AGE-BAND-SUMMARY-HEADING THRU 1750-EXIT
+005467     ELSE
+005468         PERFORM 1600-PAYROLL-REGISTER-HEADING THRU 1600-EXIT
+005469     END-IF
+005470     PERFORM 1700-EXCEPTION-HEADING THRU 1700-EXIT.
+005480 1650-EXIT.
+005490     EXIT.
+005590*
+005600* ---------------------------------------------------------------
+005610* 1660-CHECK-PAGE-BREAK
+005620* STARTS A NEW PAGE IF THE CURRENT ONE HAS FILLED UP.
+005630* ---------------------------------------------------------------
+005640 1660-CHECK-PAGE-BREAK.
+005650     IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+005660         PERFORM 1650-WRITE-PAGE-HEADING THRU 1650-EXIT
+005670     END-IF.
+005680 1660-EXIT.
+005690     EXIT.
+005700*
+005710* ---------------------------------------------------------------
+005720* 1900-WRITE-GENERIC-LINE
+005730* WRITES WHATEVER HAS BEEN MOVED INTO WS-GENERIC-LINE AS A
+005740* SINGLE-SPACED REPORT LINE.
+005750* ---------------------------------------------------------------
+005760 1900-WRITE-GENERIC-LINE.
+005770     PERFORM 1660-CHECK-PAGE-BREAK THRU 1660-EXIT
+005780     WRITE PRINT-LINE FROM WS-GENERIC-LINE AFTER ADVANCING 1 LINE
+005790     ADD 1 TO WS-LINE-COUNT.
+005800 1900-EXIT.
+005810     EXIT.
+005820*
+006210* ---------------------------------------------------------------
+006220* 2000-PROCESS-CUSTOMERS
+006230* READS THE CUSTOMER-MASTER FILE AND PROCESSES EVERY RECORD ON
+006240* IT, REPLACING THE OLD ONE-RECORD HARDCODED DEMONSTRATION.
+006250* ---------------------------------------------------------------
+006260 2000-PROCESS-CUSTOMERS.
+006270     PERFORM UNTIL CM-END-OF-FILE
+006280         READ CUSTOMER-MASTER-FILE NEXT RECORD
+006290             AT END
+006300                 MOVE "Y" TO WS-CM-EOF-SWITCH
+006310             NOT AT END
+006320                 PERFORM 2100-PROCESS-ONE-CUSTOMER THRU 2100-EXIT
+006330         END-READ
+006340     END-PERFORM.
+006350 2000-EXIT.
+006360     EXIT.
+006370*
+006380* ---------------------------------------------------------------
+006390* 2100-PROCESS-ONE-CUSTOMER
+006400* MOVES THE FILE RECORD INTO THE WORKING CUSTOMER GROUP, VALIDATES
+006410* THE CHECK DIGIT/DUPLICATE IDENT/DATE OF BIRTH, COMPUTES PAYROLL
+006415* FOR THE RECORD IF IT PASSES, AND WRITES THE DETAIL OR AGE-BAND
+006417* LINE AND CHECKPOINT RECORD FOR IT.
+006420* ---------------------------------------------------------------
+006430 2100-PROCESS-ONE-CUSTOMER.
+006440     MOVE CM-CUSTOMER-RECORD TO CUSTOMER
+006450     MOVE Ident TO WS-EXCEPTION-IDENT-DISPLAY
+006460     PERFORM 2150-VALIDATE-IDENT-CHECK-DIGIT THRU 2150-EXIT
+006470     IF IDENT-CHECK-DIGIT-INVALID
+006480         PERFORM 4000-WRITE-EXCEPTION THRU 4000-EXIT
+006490         GO TO 2100-EXIT
+006500     END-IF
+006510     PERFORM 2160-CHECK-FOR-DUPLICATE-IDENT THRU 2160-EXIT
+006520     IF IDENT-IS-DUPLICATE
+006530         PERFORM 4000-WRITE-EXCEPTION THRU 4000-EXIT
+006540         GO TO 2100-EXIT
+006550     END-IF
+006560     PERFORM 2200-VALIDATE-DATE-OF-BIRTH THRU 2200-EXIT
+006570     IF DOB-IS-INVALID
+006580         PERFORM 4000-WRITE-EXCEPTION THRU 4000-EXIT
+006590         GO TO 2100-EXIT
+006600     END-IF
+006680     PERFORM 3000-COMPUTE-PAYROLL THRU 3000-EXIT
+006690     IF PAYROLL-COMPUTE-FAILED
+006700         PERFORM 4000-WRITE-EXCEPTION THRU 4000-EXIT
+006710         GO TO 2100-EXIT
+006720     END-IF
+006730     PERFORM 2170-RECORD-SEEN-IDENT THRU 2170-EXIT
+006740     IF IDENT-TABLE-IS-FULL
+006750         PERFORM 4000-WRITE-EXCEPTION THRU 4000-EXIT
+006760         GO TO 2100-EXIT
+006770     END-IF
+006780     IF RUN-MODE-IS-SUMMARY
+006790         PERFORM 3200-ACCUMULATE-AGE-BAND THRU 3200-EXIT
+006800     ELSE
+006810         PERFORM 3100-WRITE-PAYROLL-DETAIL THRU 3100-EXIT
+006820     END-IF
+006830     PERFORM 6000-WRITE-CHECKPOINT THRU 6000-EXIT.
+006840 2100-EXIT.
+006850     EXIT.
+006860*
+006870* ---------------------------------------------------------------
+006880* 2150-VALIDATE-IDENT-CHECK-DIGIT
+006890* RECOMPUTES THE MODULUS-10 CHECK DIGIT FOR Ident-Number AND
+006900* COMPARES IT TO Ident-Check-Digit AS READ FROM THE FILE.  A
+006910* MISMATCH MEANS A TRANSPOSED OR MISKEYED DIGIT SOMEWHERE IN
+006920* INTAKE, SO THE RECORD IS REJECTED TO 4000-WRITE-EXCEPTION.
+006930* ---------------------------------------------------------------
+006940 2150-VALIDATE-IDENT-CHECK-DIGIT.
+006950     SET IDENT-CHECK-DIGIT-VALID TO TRUE
+006960     MOVE Ident-Number TO WS-IDENT-NUMBER-WORK
+006970     MOVE ZEROS TO WS-IDENT-WEIGHTED-SUM
+006980     PERFORM VARYING WS-IDENT-SUBSCRIPT FROM 1 BY 1
+006990             UNTIL WS-IDENT-SUBSCRIPT > 6
+007000         MULTIPLY WS-IDENT-DIGIT (WS-IDENT-SUBSCRIPT)
+007010             BY WS-IDENT-WEIGHT (WS-IDENT-SUBSCRIPT)
+007020             GIVING WS-IDENT-DIGIT-PRODUCT
+007030         ADD WS-IDENT-DIGIT-PRODUCT TO WS-IDENT-WEIGHTED-SUM
+007040     END-PERFORM
+007050     DIVIDE WS-IDENT-WEIGHTED-SUM BY 10
+007060         GIVING WS-IDENT-CHECK-QUOTIENT
+007070         REMAINDER WS-IDENT-COMPUTED-CHECK-DIGIT
+007080     IF WS-IDENT-COMPUTED-CHECK-DIGIT NOT = Ident-Check-Digit
+007090         SET IDENT-CHECK-DIGIT-INVALID TO TRUE
+007100         MOVE "IDENT" TO WS-EXCEPTION-FIELD
+007110         MOVE "E007" TO WS-EXCEPTION-CODE
+007120         MOVE "IDENT CHECK DIGIT MISMATCH" TO
+007130             WS-EXCEPTION-REASON
+007140     END-IF.
+007150 2150-EXIT.
+007160     EXIT.
+007170*
+007180* ---------------------------------------------------------------
+007190* 2160-CHECK-FOR-DUPLICATE-IDENT
+007200* SEARCHES THE IDENTS SEEN SO FAR THIS RUN FOR THE CURRENT
+007210* CUSTOMER.  A MATCH MEANS THE IDENT WAS ALREADY SUCCESSFULLY
+007220* PROCESSED ON THIS RUN, SO THE RECORD IS REJECTED TO
+007230* 4000-WRITE-EXCEPTION RATHER THAN OVERWRITING THE FIRST
+007240* CUSTOMER FILED UNDER IT.  THIS PARAGRAPH ONLY LOOKS - THE
+007250* IDENT IS NOT ADDED TO THE TABLE UNTIL 2170-RECORD-SEEN-IDENT
+007260* RUNS, ONCE THE REST OF THE RECORD HAS PASSED EVERY OTHER
+007270* VALIDATION AND PAYROLL HAS ACTUALLY BEEN COMPUTED FOR IT - A
+007280* CUSTOMER REJECTED FOR A BAD DATE OF BIRTH OR A PAYROLL SIZE
+007290* ERROR MUST NOT PERMANENTLY BLOCK A LATER, CORRECTED RECORD
+007300* CARRYING THE SAME IDENT.
+007310* ---------------------------------------------------------------
+007320 2160-CHECK-FOR-DUPLICATE-IDENT.
+007330     SET IDENT-IS-NOT-DUPLICATE TO TRUE
+007340     SET WS-SEEN-IDENT-INDEX TO 1
+007350     SEARCH WS-SEEN-IDENT-ENTRY
+007360         AT END
+007370             CONTINUE
+007380         WHEN WS-SEEN-IDENT-ENTRY (WS-SEEN-IDENT-INDEX) = Ident
+007390             SET IDENT-IS-DUPLICATE TO TRUE
+007400     END-SEARCH
+007410     IF IDENT-IS-DUPLICATE
+007420         MOVE "IDENT" TO WS-EXCEPTION-FIELD
+007430         MOVE "E008" TO WS-EXCEPTION-CODE
+007440         MOVE "DUPLICATE IDENT THIS RUN" TO WS-EXCEPTION-REASON
+007450     END-IF.
+007460 2160-EXIT.
+007470     EXIT.
+007480*
+007490* ---------------------------------------------------------------
+007500* 2170-RECORD-SEEN-IDENT
+007510* ADDS THE CURRENT IDENT TO THE SEEN-THIS-RUN TABLE.  PERFORMED
+007520* ONLY ONCE A CUSTOMER HAS CLEARED EVERY VALIDATION AND HAD
+007530* PAYROLL SUCCESSFULLY COMPUTED, SO A LATER DUPLICATE CHECK
+007540* REFLECTS CUSTOMERS ACTUALLY FILED THIS RUN, NOT MERELY SEEN.
+007550* THE TABLE IS CAPPED AT WS-SEEN-IDENT-MAX ENTRIES; A RUN THAT
+007560* EXCEEDS THE CAP REJECTS THE OVERFLOW RECORDS RATHER THAN
+007570* SUBSCRIPTING PAST THE END OF THE TABLE.
+007580* ---------------------------------------------------------------
+007590 2170-RECORD-SEEN-IDENT.
+007600     SET IDENT-TABLE-IS-NOT-FULL TO TRUE
+007610     IF WS-SEEN-IDENT-COUNT < WS-SEEN-IDENT-MAX
+007620         ADD 1 TO WS-SEEN-IDENT-COUNT
+007630         MOVE Ident TO WS-SEEN-IDENT-ENTRY (WS-SEEN-IDENT-COUNT)
+007640     ELSE
+007650         SET IDENT-TABLE-IS-FULL TO TRUE
+007660         MOVE "IDENT" TO WS-EXCEPTION-FIELD
+007670         MOVE "E009" TO WS-EXCEPTION-CODE
+007680         MOVE "DUPLICATE-IDENT TABLE FULL THIS RUN" TO
+007690             WS-EXCEPTION-REASON
+007700     END-IF.
+007710 2170-EXIT.
+007720     EXIT.
+007730*
+007740* ---------------------------------------------------------------
+007750* 2200-VALIDATE-DATE-OF-BIRTH
+007760* CONFIRMS MOB IS 01-12, YOB IS A SANE FOUR-DIGIT YEAR, AND DOB
+007770* IS A LEGAL DAY FOR THAT MONTH (INCLUDING LEAP-YEAR FEBRUARY).
+007780* REJECTED RECORDS ARE LEFT FOR 4000-WRITE-EXCEPTION TO REPORT.
+007790* ---------------------------------------------------------------
+007800 2200-VALIDATE-DATE-OF-BIRTH.
+007810     SET DOB-IS-VALID TO TRUE
+007820     IF MOB < 1 OR MOB > 12
+007830         SET DOB-IS-INVALID TO TRUE
+007840         MOVE "MOB" TO WS-EXCEPTION-FIELD
+007850         MOVE "E001" TO WS-EXCEPTION-CODE
+007860         MOVE "MOB OUT OF RANGE 01-12" TO WS-EXCEPTION-REASON
+007870         GO TO 2200-EXIT
+007880     END-IF
+007890     IF YOB < 1900 OR YOB > WS-CURRENT-YEAR
+007900         SET DOB-IS-INVALID TO TRUE
+007910         MOVE "YOB" TO WS-EXCEPTION-FIELD
+007920         MOVE "E002" TO WS-EXCEPTION-CODE
+007930         MOVE "YOB OUT OF RANGE 1900-RUN YEAR" TO
+007935             WS-EXCEPTION-REASON
+007940         GO TO 2200-EXIT
+007950     END-IF
+007960     PERFORM 2210-DETERMINE-LEAP-YEAR THRU 2210-EXIT
+007970     IF MOB = 2 AND IS-LEAP-YEAR
+007980         IF DOB < 1 OR DOB > 29
+007990             SET DOB-IS-INVALID TO TRUE
+008000             MOVE "DOB" TO WS-EXCEPTION-FIELD
+008010             MOVE "E003" TO WS-EXCEPTION-CODE
+008020             MOVE "DOB OUT OF RANGE FOR LEAP FEB" TO
+008030                 WS-EXCEPTION-REASON
+008040         END-IF
+008050     ELSE
+008060         IF DOB < 1 OR DOB > WS-DAYS-IN-MONTH-ENTRY (MOB)
+008070             SET DOB-IS-INVALID TO TRUE
+008080             MOVE "DOB" TO WS-EXCEPTION-FIELD
+008090             MOVE "E004" TO WS-EXCEPTION-CODE
+008100             MOVE "DOB OUT OF RANGE FOR MOB" TO
+008110                 WS-EXCEPTION-REASON
+008120         END-IF
+008130     END-IF.
+008140 2200-EXIT.
+008150     EXIT.
+008160*
+008170* ---------------------------------------------------------------
+008180* 2210-DETERMINE-LEAP-YEAR
+008190* SETS THE LEAP-YEAR SWITCH FOR YOB USING THE STANDARD
+008200* DIVISIBLE-BY-4-EXCEPT-CENTURY-UNLESS-DIVISIBLE-BY-400 RULE.
+008210* ---------------------------------------------------------------
+008220 2210-DETERMINE-LEAP-YEAR.
+008230     SET IS-NOT-LEAP-YEAR TO TRUE
+008240     DIVIDE YOB BY 400 GIVING WS-LEAP-CALC-QUOTIENT
+008250         REMAINDER WS-LEAP-CALC-REM-400
+008260     IF WS-LEAP-CALC-REM-400 = 0
+008270         SET IS-LEAP-YEAR TO TRUE
+008280         GO TO 2210-EXIT
+008290     END-IF
+008300     DIVIDE YOB BY 100 GIVING WS-LEAP-CALC-QUOTIENT
+008310         REMAINDER WS-LEAP-CALC-REM-100
+008320     IF WS-LEAP-CALC-REM-100 = 0
+008330         GO TO 2210-EXIT
+008340     END-IF
+008350     DIVIDE YOB BY 4 GIVING WS-LEAP-CALC-QUOTIENT
+008360         REMAINDER WS-LEAP-CALC-REM-4
+008370     IF WS-LEAP-CALC-REM-4 = 0
+008380         SET IS-LEAP-YEAR TO TRUE
+008390     END-IF.
+008400 2210-EXIT.
+008410     EXIT.
+008420*
+008430* ---------------------------------------------------------------
+008440* 3000-COMPUTE-PAYROLL
+008450* COMPUTES GROSS PAY FOR THE CURRENT CUSTOMER FROM HOURS WORKED
+008460* AND PAY RATE, USING ROUNDED ARITHMETIC ON THE COMPUTE STATEMENT
+008470* SO THE PENNY-LEVEL ROUNDING CAN BE RECONCILED BY 3050 BELOW.
+008480* ---------------------------------------------------------------
+008490 3000-COMPUTE-PAYROLL.
+008500     SET PAYROLL-COMPUTE-OK TO TRUE
+008510     COMPUTE PayCheck ROUNDED = HoursWorked * PayRate
+008520         ON SIZE ERROR
+008530             SET PAYROLL-COMPUTE-FAILED TO TRUE
+008540             MOVE "PAYCHECK" TO WS-EXCEPTION-FIELD
+008550             MOVE "E005" TO WS-EXCEPTION-CODE
+008560             MOVE "SIZE ERROR COMPUTING GROSS PAY" TO
+008570                 WS-EXCEPTION-REASON
+008580     END-COMPUTE
+008590     IF PAYROLL-COMPUTE-OK
+008600         PERFORM 3050-ACCUMULATE-ROUNDING-DIFF THRU 3050-EXIT
+008610     END-IF.
+008620 3000-EXIT.
+008630     EXIT.
+008640*
+008650* ---------------------------------------------------------------
+008660* 3050-ACCUMULATE-ROUNDING-DIFF
+008670* COMPARES THE ROUNDED PayCheck JUST COMPUTED TO THE SAME
+008680* CALCULATION CARRIED TO FOUR DECIMAL PLACES, AND ADDS THE
+008690* DIFFERENCE TO THE RUN-WIDE ROUNDING RECONCILIATION TOTAL.
+008700* ---------------------------------------------------------------
+008710 3050-ACCUMULATE-ROUNDING-DIFF.
+008720     COMPUTE WS-PAYCHECK-EXACT = HoursWorked * PayRate
+008730     COMPUTE WS-PAYCHECK-ROUND-DIFF = PayCheck - WS-PAYCHECK-EXACT
+008740     ADD WS-PAYCHECK-ROUND-DIFF TO WS-ROUNDING-TOTAL.
+008750 3050-EXIT.
+008760     EXIT.
+008770*
+008780* ---------------------------------------------------------------
+008790* 3100-WRITE-PAYROLL-DETAIL
+008800* WRITES ONE DETAIL LINE OF THE PAYROLL REGISTER.
+008810* ---------------------------------------------------------------
+008820 3100-WRITE-PAYROLL-DETAIL.
+008830     PERFORM 1660-CHECK-PAGE-BREAK THRU 1660-EXIT
+008840     MOVE Ident TO PRT-D-IDENT
+008850     MOVE CustName TO PRT-D-CUSTNAME
+008860     MOVE PayCheck TO PRT-D-PAYCHECK
+008870     WRITE PRINT-LINE FROM WS-PAYROLL-DETAIL-LINE
+008880         AFTER ADVANCING 1 LINE
+008890     ADD 1 TO WS-LINE-COUNT.
+008900 3100-EXIT.
+008910     EXIT.
+008920*
+008930* ---------------------------------------------------------------
+008940* 3200-ACCUMULATE-AGE-BAND
+008950* BUCKETS THE CURRENT CUSTOMER INTO ONE OF FIVE AGE BANDS BY
+008960* YOB AGAINST THE RUN YEAR, AND ADDS PAYCHECK TO THE RUNNING
+008970* COUNT AND TOTAL FOR THAT BAND.  USED IN PLACE OF 3100 WHEN
+008980* RUN-MODE=SUMMARY.
+008990* ---------------------------------------------------------------
+009000 3200-ACCUMULATE-AGE-BAND.
+009010     COMPUTE WS-CUSTOMER-AGE = WS-CURRENT-YEAR - YOB
+009020     EVALUATE TRUE
+009030         WHEN WS-CUSTOMER-AGE < 30
+009040             ADD PayCheck TO WS-AGE-BAND-TOTAL (1)
+009050             ADD 1 TO WS-AGE-BAND-COUNT (1)
+009060         WHEN WS-CUSTOMER-AGE < 40
+009070             ADD PayCheck TO WS-AGE-BAND-TOTAL (2)
+009080             ADD 1 TO WS-AGE-BAND-COUNT (2)
+009090         WHEN WS-CUSTOMER-AGE < 50
+009100             ADD PayCheck TO WS-AGE-BAND-TOTAL (3)
+009110             ADD 1 TO WS-AGE-BAND-COUNT (3)
+009120         WHEN WS-CUSTOMER-AGE < 60
+009130             ADD PayCheck TO WS-AGE-BAND-TOTAL (4)
+009140             ADD 1 TO WS-AGE-BAND-COUNT (4)
+009150         WHEN OTHER
+009160             ADD PayCheck TO WS-AGE-BAND-TOTAL (5)
+009170             ADD 1 TO WS-AGE-BAND-COUNT (5)
+009180     END-EVALUATE.
+009190 3200-EXIT.
+009200     EXIT.
+009210*
+009220* ---------------------------------------------------------------
+009230* 3900-WRITE-ROUNDING-RECONCILIATION
+009240* PRINTS THE RUN-WIDE TOTAL OF ROUNDED-MINUS-EXACT PAYCHECK
+009250* DIFFERENCES AT THE FOOT OF THE PAYROLL REGISTER, FOR
+009260* RECONCILING TOTAL PAYROLL TO THE PENNY AGAINST THE BANK FILE.
+009270* ---------------------------------------------------------------
+009280 3900-WRITE-ROUNDING-RECONCILIATION.
+009290     PERFORM 1660-CHECK-PAGE-BREAK THRU 1660-EXIT
+009300     MOVE WS-ROUNDING-TOTAL TO PRT-R-TOTAL
+009310     WRITE PRINT-LINE FROM WS-ROUNDING-RECONCILIATION-LINE
+009320         AFTER ADVANCING 2 LINES
+009330     ADD 2 TO WS-LINE-COUNT.
+009340 3900-EXIT.
+009350     EXIT.
+009360*
+009370* ---------------------------------------------------------------
+009380* 3950-WRITE-AGE-BAND-SUMMARY
+009390* PRINTS THE FIVE-LINE YEAR-END AGE-BANDED PAYCHECK SUMMARY AT
+009400* THE FOOT OF THE REPORT.  USED IN PLACE OF 3900 WHEN
+009410* RUN-MODE=SUMMARY.
+009420* ---------------------------------------------------------------
+009430 3950-WRITE-AGE-BAND-SUMMARY.
+009440     PERFORM VARYING WS-AGE-BAND-SUBSCRIPT FROM 1 BY 1
+009450             UNTIL WS-AGE-BAND-SUBSCRIPT > 5
+009460         PERFORM 3960-WRITE-ONE-AGE-BAND-LINE THRU 3960-EXIT
+009470     END-PERFORM.
+009480 3950-EXIT.
+009490     EXIT.
+009500*
+009510* ---------------------------------------------------------------
+009520* 3960-WRITE-ONE-AGE-BAND-LINE
+009530* WRITES ONE DETAIL LINE OF THE AGE-BANDED PAYCHECK SUMMARY.
+009540* ---------------------------------------------------------------
+009550 3960-WRITE-ONE-AGE-BAND-LINE.
+009560     PERFORM 1660-CHECK-PAGE-BREAK THRU 1660-EXIT
+009570     MOVE WS-AGE-BAND-LABEL (WS-AGE-BAND-SUBSCRIPT)
+009580         TO PRT-AB-LABEL
+009590     MOVE WS-AGE-BAND-COUNT (WS-AGE-BAND-SUBSCRIPT)
+009600         TO PRT-AB-COUNT
+009610     MOVE WS-AGE-BAND-TOTAL (WS-AGE-BAND-SUBSCRIPT)
+009620         TO PRT-AB-TOTAL
+009630     WRITE PRINT-LINE FROM WS-AGE-BAND-DETAIL-LINE
+009640         AFTER ADVANCING 1 LINE
+009650     ADD 1 TO WS-LINE-COUNT.
+009660 3960-EXIT.
+009670     EXIT.
+009680*
+009690* ---------------------------------------------------------------
+009700* 4000-WRITE-EXCEPTION
+009710* WRITES ONE LINE OF THE EXCEPTION LISTING FOR THE CURRENT
+009720* CUSTOMER.  CALLERS MOVE THE REASON TEXT TO WS-EXCEPTION-REASON
+009730* BEFORE PERFORMING THIS PARAGRAPH.
+009740* ---------------------------------------------------------------
+009750 4000-WRITE-EXCEPTION.
+009760     PERFORM 1660-CHECK-PAGE-BREAK THRU 1660-EXIT
+009770     MOVE WS-EXCEPTION-IDENT-DISPLAY TO PRT-E-IDENT
+009780     MOVE WS-EXCEPTION-FIELD TO PRT-E-FIELD
+009790     MOVE WS-EXCEPTION-CODE TO PRT-E-CODE
+009800     MOVE WS-EXCEPTION-REASON TO PRT-E-REASON
+009810     WRITE PRINT-LINE FROM WS-EXCEPTION-DETAIL-LINE
+009820         AFTER ADVANCING 1 LINE
+009830     ADD 1 TO WS-LINE-COUNT.
+009840 4000-EXIT.
+009850     EXIT.
+009860*
+010870* ---------------------------------------------------------------
+010880* 6000-WRITE-CHECKPOINT
+010890* RECORDS THE IDENT OF THE CUSTOMER JUST PROCESSED AS THE
+010900* RESTART POSITION FOR A FUTURE RERUN OF THIS JOB.
+010910* ---------------------------------------------------------------
+010920 6000-WRITE-CHECKPOINT.
+010930     MOVE "1" TO CHKP-CONTROL-KEY
+010940     MOVE Ident TO CHKP-LAST-IDENT
+010950     ACCEPT CHKP-RUN-DATE FROM DATE YYYYMMDD
+010960     ACCEPT CHKP-RUN-TIME FROM TIME
+010965     REWRITE CHKP-CONTROL-RECORD
+010968         INVALID KEY
+010970             DISPLAY "COBOL01 - UNABLE TO UPDATE CHECKPOINT "
+010972                 "RECORD FOR IDENT " Ident
+010974     END-REWRITE.
+010980 6000-EXIT.
+010990     EXIT.
+011000*
+011010* ---------------------------------------------------------------
+011020* 9000-TERMINATE
+011030* CLOSES THE FILES USED BY THE RUN.
+011040* ---------------------------------------------------------------
+011050 9000-TERMINATE.
+011060     CLOSE CUSTOMER-MASTER-FILE
+011070     CLOSE CHECKPOINT-FILE
+011080     CLOSE PRINT-FILE.
+011090 9000-EXIT.
+011100     EXIT.
