@@ -0,0 +1,31 @@
+000010*----------------------------------------------------------------
+000020* CUSTREC.CPY
+000030*
+000040* CUSTOMER MASTER RECORD LAYOUT.  USED BY THE CUSTOMER-MASTER-FILE
+000050* FD IN COBOL01 AND BY ANY OTHER PROGRAM THAT READS OR WRITES THE
+000060* CUSTOMER-MASTER FILE.  FIELD NAMES CARRY A CM- PREFIX SO THEY DO
+000070* NOT COLLIDE WITH THE WORKING-STORAGE CUSTOMER GROUP THAT A
+000080* RECORD IS MOVED INTO AFTER IT IS READ.
+000090*
+000100* MODIFICATION HISTORY
+000110* DATE       INIT  DESCRIPTION
+000120* 2026-08-08 ASG   ORIGINAL COPYBOOK - CUSTOMER-MASTER FILE I/O.
+000130* 2026-08-08 ASG   WIDENED CM-IDENT FROM PIC 9(03) TO A 6-DIGIT
+000140*                  NUMBER PLUS A SELF-CHECKING DIGIT TO RAISE THE
+000150*                  CUSTOMER CEILING AND CATCH TRANSPOSED-DIGIT
+000160*                  INTAKE ERRORS.
+000165* 2026-08-08 ASG   ADDED CM-HOURS-WORKED AND CM-PAY-RATE SO
+000166*                  PAYROLL IS DRIVEN OFF PER-CUSTOMER INPUT
+000167*                  FIELDS INSTEAD OF A RUN-WIDE CONSTANT.
+000170*----------------------------------------------------------------
+000180 01  CM-CUSTOMER-RECORD.
+000190     02  CM-IDENT.
+000200         03  CM-IDENT-NUMBER         PIC 9(06).
+000210         03  CM-IDENT-CHECK-DIGIT    PIC 9(01).
+000220     02  CM-CUST-NAME                PIC X(20).
+000230     02  CM-DATE-OF-BIRTH.
+000240         03  CM-MOB                  PIC 9(02).
+000250         03  CM-DOB                  PIC 9(02).
+000260         03  CM-YOB                  PIC 9(04).
+000270     02  CM-HOURS-WORKED             PIC 9(03)V99.
+000280     02  CM-PAY-RATE                 PIC 9(03)V99.
