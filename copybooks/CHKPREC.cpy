@@ -0,0 +1,22 @@
+000010*----------------------------------------------------------------
+000020* CHKPREC.CPY
+000030*
+000040* CONTROL RECORD FOR THE COBOL01 CHECKPOINT/RESTART FILE.  HOLDS
+000050* THE IDENT OF THE LAST CUSTOMER-MASTER RECORD SUCCESSFULLY
+000060* PROCESSED SO A RERUN CAN RESUME PARTWAY THROUGH THE FILE
+000070* INSTEAD OF REPROCESSING IT FROM THE TOP.
+000080*
+000090* MODIFICATION HISTORY
+000100* DATE       INIT  DESCRIPTION
+000110* 2026-08-08 ASG   ORIGINAL COPYBOOK - CHECKPOINT/RESTART SUPPORT.
+000120* 2026-08-08 ASG   WIDENED CHKP-LAST-IDENT TO PIC 9(07) TO HOLD
+000130*                  THE WIDENED IDENT (6-DIGIT NUMBER PLUS CHECK
+000140*                  DIGIT) NOW CARRIED ON THE CUSTOMER-MASTER FILE.
+000150*                  KEPT AS A SINGLE ELEMENTARY ITEM SO THE RESTART
+000160*                  TEST AGAINST ZERO REMAINS A NUMERIC COMPARE.
+000170*----------------------------------------------------------------
+000180 01  CHKP-CONTROL-RECORD.
+000190     02  CHKP-CONTROL-KEY            PIC X(01).
+000200     02  CHKP-LAST-IDENT             PIC 9(07).
+000210     02  CHKP-RUN-DATE               PIC X(08).
+000220     02  CHKP-RUN-TIME               PIC X(08).
