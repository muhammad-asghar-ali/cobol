@@ -0,0 +1,49 @@
+//COBOL01J JOB (ACCTNO),'PAYROLL RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* COBOL01J - RUNS COBOL01 AGAINST THE CUSTOMER-MASTER FILE AND
+//* PRODUCES THE PAYROLL REGISTER / EXCEPTION LISTING.
+//*
+//* CHECKPOINT/RESTART: COBOL01 KEEPS THE IDENT OF THE LAST
+//* CUSTOMER IT SUCCESSFULLY PROCESSED ON CHKPFILE.  IF THE STEP
+//* FAILS PARTWAY THROUGH, SIMPLY RESUBMIT THIS SAME JCL - THE
+//* PROGRAM READS CHKPFILE AT START-UP AND RESUMES JUST PAST THE
+//* LAST IDENT RECORDED THERE INSTEAD OF REPROCESSING THE WHOLE
+//* CUSTOMER-MASTER FILE.  TO FORCE A FROM-THE-TOP RUN, DELETE
+//* AND RECREATE CHKPFILE (OR RUN STEP010 WITH DISP=(NEW,CATLG)
+//* ON THE CHKPFILE DD BELOW) BEFORE RESUBMITTING.
+//*
+//* SYSIN CONTROL CARD: RUN-MODE=DETAIL (BELOW) GIVES THE NORMAL
+//* PER-CUSTOMER PAYROLL REGISTER.  CHANGE THE CARD TO
+//* RUN-MODE=SUMMARY TO GET THE YEAR-END PAYCHECK SUMMARY BUCKETED
+//* BY AGE BAND INSTEAD.  A MISSING OR UNRECOGNIZED CARD DEFAULTS
+//* TO RUN-MODE=DETAIL.
+//*
+//* CHKPFILE IS A VSAM KSDS (COBOL01 OPENS IT ORGANIZATION INDEXED)
+//* AND SO MUST BE DEFINED WITH IDCAMS, NOT ALLOCATED WITH SPACE/DCB
+//* ON THE DD STATEMENT.  STEP005 DEFINES IT ON THE FIRST SUBMIT AND
+//* IS SAFE TO RERUN - SET MAXCC=0 ABSORBS THE "ALREADY EXISTS"
+//* CONDITION CODE ON EVERY RESTART SUBMIT AFTER THE FIRST.
+//*--------------------------------------------------------------
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PAYROLL.COBOL01.CHKPOINT)    -
+         INDEXED                                    -
+         KEYS(1 0)                                  -
+         RECORDSIZE(24 24)                          -
+         RECORDS(10 5))                             -
+    DATA (NAME(PAYROLL.COBOL01.CHKPOINT.DATA))      -
+    INDEX(NAME(PAYROLL.COBOL01.CHKPOINT.INDEX))
+  SET MAXCC = 0
+/*
+//STEP010  EXEC PGM=COBOL01
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//CUSTMSTR DD DSN=PAYROLL.CUSTOMER.MASTER,DISP=SHR
+//CHKPFILE DD DSN=PAYROLL.COBOL01.CHKPOINT,DISP=SHR
+//PRTFILE  DD SYSOUT=*
+//SYSIN    DD *
+RUN-MODE=DETAIL
+/*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
